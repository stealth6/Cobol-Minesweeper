@@ -8,33 +8,77 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT oldgame ASSIGN TO "project/Mfield.txt"
+      *     oldgame is reused for both a player's explicit save slot
+      *     and their auto-checkpoint slot; saveFileName is pointed at
+      *     whichever path is wanted before each OPEN (see
+      *     BuildSaveFileName / BuildCheckpointFileName).
+           SELECT OPTIONAL oldgame ASSIGN TO saveFileName
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
       *     http://www.mac13.nl/tvc/hoofdstuk05/paragraaf5.06.html
-           
-           SELECT highscores ASSIGN TO "project/scores.txt"
+
+           SELECT OPTIONAL highscores ASSIGN TO "project/scores.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL saveIndex ASSIGN TO "project/saves.idx"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL moveLog ASSIGN TO "project/movelog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL statsFile ASSIGN TO "project/stats.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
        
        DATA DIVISION.
        FILE SECTION.
        FD oldgame.
        01 line1.
-         02 oldValue PIC x OCCURS 10.
+         02 oldValue PIC x OCCURS 20.
+           88 validMineChar values "0" thru "8" "M".
+           88 validVisiChar values "0" thru "8" "M" "F" " ".
+       01 dimLine.
+         02 dimRows PIC 99.
+         02 dimCols PIC 99.
        
        FD highscores.
        01 line2.
          02 highName PIC x(10).
          02 hScore PIC 9(6).
-       
+
+       FD saveIndex.
+       01 indexLine.
+         02 indexName PIC x(10).
+
+       FD moveLog.
+       01 moveLogLine.
+         02 logPlayer PIC x(10).
+         02 FILLER PIC x value space.
+         02 logTime PIC 9(8).
+         02 FILLER PIC x value space.
+         02 logRow PIC 99.
+         02 FILLER PIC x value space.
+         02 logCol PIC 99.
+         02 FILLER PIC x value space.
+         02 logOutcome PIC x(10).
+
+       FD statsFile.
+       01 statsLine.
+         02 gamesPlayedF PIC 9(6).
+         02 FILLER PIC x value space.
+         02 gamesWonF PIC 9(6).
+
       * ---------------------------------------------------------------
        
        WORKING-STORAGE SECTION.
       * File Vars
        77 PIC x value "n".
-         88 eof1 value "j".
+         88 eof1 value "j" when set to false is "n".
        77 PIC x value "n".
-         88 eof2 value "j".
+         88 eof2 value "j" when set to false is "n".
+       77 PIC x value "n".
+         88 eofIdx value "j" when set to false is "n".
+       77 PIC x value "n".
+         88 eofStats value "j" when set to false is "n".
        
       * Menu input
        77 playerName PIC x(10).
@@ -53,13 +97,72 @@
       * Random Row & Column
        77 ranRow PIC 99 value 0.
        77 ranCol PIC 99 value 0.
-       77 temp1 PIC 9 value 0.
+       77 temp1 PIC 99 value 0.
+       77 modDiv PIC 99 value 0.
        
       * Adding Mines
        77 tempRow PIC 99 value 0.
        77 tempCol PIC 99 value 0.
        77 tempVal PIC 9.
-       77 minesLeft PIC 99 value 10.
+       77 totalMines PIC 999 value 10.
+       77 minesToPlace PIC 999 value 10.
+       77 minesLeft PIC S999 value 10.
+
+      * Board size (depends on chosen difficulty)
+       77 numRows PIC 99 value 10.
+       77 numCols PIC 99 value 10.
+       77 floodPasses PIC 99 value 0.
+
+      * Difficulty choice
+       77 difficulty PIC 9 value 1.
+         88 diffBeginner value 1.
+         88 diffIntermediate value 2.
+         88 diffExpert value 3.
+
+      * Save / Load slots, keyed by player name
+       77 saveFileOwner PIC x(10) value spaces.
+       77 saveFileName PIC x(40) value spaces.
+       77 loadChoice PIC 99 value 0.
+       77 saveCount PIC 99 value 0.
+       77 idxFound PIC 9 value 0.
+         88 idxAlreadySeen value 1.
+
+      * Validation of a save file before LoadGame trusts it
+       77 validOk PIC 9 value 1.
+         88 saveValid value 1.
+       77 expectedLines PIC 99 value 0.
+       77 actualLines PIC 99 value 0.
+       77 checkCol PIC 99 value 0.
+       77 loadMineCount PIC 999 value 0.
+       77 loadFlagCount PIC 999 value 0.
+
+      * Auto-checkpoint: how many moves between automatic saves
+       77 moveCount PIC 99 value 0.
+       77 checkpointEvery PIC 99 value 5.
+
+      * Live status line on the board display
+       77 revealedCount PIC 9(4) value 0.
+       77 dashCount PIC 99 value 0.
+
+      * Chording
+       77 flagCount PIC 99 value 0.
+       77 mineNum PIC 9 value 0.
+       77 chordRow PIC 99 value 0.
+       77 chordCol PIC 99 value 0.
+       77 origRow PIC 99 value 0.
+       77 origCol PIC 99 value 0.
+       77 chordHitMine PIC 9 value 0.
+
+      * End-of-session statistics
+       77 winCount PIC 99 value 0.
+       77 bestTime PIC 9(6) value 0.
+       77 medianTime PIC 9(6) value 0.
+       77 medianIdx PIC 99 value 0.
+       77 winRate PIC 999 value 0.
+
+       01 saveList.
+         02 saveEntry OCCURS 20.
+           03 saveOwner PIC x(10) value spaces.
        
       * Iterators
        77 i PIC 99 value 1.
@@ -73,61 +176,89 @@
        77 coordX PIC 99 value 1.
        77 coordY PIC 99 value 1.
        77 quit PIC 9 value 0.
+       77 actionCode PIC 9 value 0.
+           88 actionReveal value 1.
+           88 actionFlag value 2.
+           88 actionSave value 0.
        
       * HighScore Start time & End time
        77 stime PIC 9(8).
        77 etime PIC 9(8).
        77 rtime PIC 9(6).
        77 caltime PIC 99.
-       77 savetime PIC 9(6).
-       
+       77 savetime PIC 9(6) value 0.
+
       * BubbleSort
        77 mini PIC 99 value 1.
-       77 temp2 PIC 99 value 0.
+       77 swapped PIC 9 value 0.
+       77 temp2 PIC 9(6) value 0.
+       77 tempName PIC x(10) value spaces.
        
       * File Output Structure
        01 tempLine.
-         02 lineVal1 PIC x OCCURS 10.
-         
+         02 lineVal1 PIC x OCCURS 20.
+
+       01 tempDimLine.
+         02 dimRowsOut PIC 99.
+         02 dimColsOut PIC 99.
+
        01 highLine.
          02 nameLine PIC x(10).
          02 scoreLine PIC 9(6).
+
+      * Move-by-move audit log entry
+       01 moveLogRec.
+         02 mlPlayer PIC x(10).
+         02 FILLER PIC x value space.
+         02 mlTime PIC 9(8).
+         02 FILLER PIC x value space.
+         02 mlRow PIC 99.
+         02 FILLER PIC x value space.
+         02 mlCol PIC 99.
+         02 FILLER PIC x value space.
+         02 mlOutcome PIC x(10) value spaces.
       * ---------------------------------------------------------------
       * Two tables:
       * One with the layout of the minefield
       * One with the current level of visibility
        
        01 layout.
-         02 mineRow OCCURS 10.
-           03 mineCol OCCURS 10.
+         02 mineRow OCCURS 20.
+           03 mineCol OCCURS 20.
              04 FILLER PIC xxx value " | ".
              04 mineField PIC x value "0".
                88 isMine value "M".
        
        01 visibility.
-         02 visiRow OCCURS 10.
-           03 visiCol OCCURS 10.
+         02 visiRow OCCURS 20.
+           03 visiCol OCCURS 20.
              04 FILLER PIC xxx value " | ".
              04 visiField PIC x value " ".
                88 isEmpty value " ".
                88 explode value "M".
                88 isZero value "0".
+               88 isNumbered values "1" thru "8".
+               88 flagged value "F".
        
       * ---------------------------------------------------------------
       * Highscores table
        
+      * highRow(6) is a scratch slot used to insert a new score before
+      * it is bubble-sorted into place; only the top 5 are persisted.
        01 highTable.
-         02 highRow OCCURS 5.
+         02 highRow OCCURS 6.
            03 player PIC x(10) value spaces.
-           03 pScore PIC 9(6) value zeroes.
+           03 pScore PIC 9(6) value 999999.
        
       * ---------------------------------------------------------------
       
        PROCEDURE DIVISION.
        Hoofd.
            PERFORM IntroPlayer
+           MOVE playerName TO saveFileOwner
+           PERFORM BuildSaveFileName
            PERFORM RandomInit
-           PERFORM Menu UNTIL menuInput = 4
+           PERFORM MainMenu UNTIL menuInput = 5
            STOP RUN
            .
        
@@ -153,27 +284,31 @@
       * ---------------------------------------------------------------
       * Main Menu
       
-       Menu.
+       MainMenu.
            DISPLAY "Main Menu"
            DISPLAY "1 - New Game"
            DISPLAY "2 - Load Game"
            DISPLAY "3 - Highscores"
-           DISPLAY "4 - Exit"
+           DISPLAY "4 - Statistics"
+           DISPLAY "5 - Exit"
            ACCEPT menuInput NO BEEP
-           
-           PERFORM UNTIL menuInput > 0 AND < 5
+
+           PERFORM UNTIL menuInput > 0 AND < 6
                DISPLAY "Error incorrect input. Try again"
                ACCEPT menuInput NO BEEP
            END-PERFORM
-           
+
            IF menuInput = 1 THEN
              PERFORM NewGame
            ELSE IF menuInput = 2 THEN
-               PERFORM LoadGame
+               PERFORM LoadGameMenu
              ELSE IF menuInput = 3 THEN
-                 PERFORM Highscores
+                 PERFORM DispHighscores
                ELSE IF menuInput = 4 THEN
-                    DISPLAY "Like you have anything better to do!"
+                   PERFORM DispStatistics
+                 ELSE IF menuInput = 5 THEN
+                      DISPLAY "Like you have anything better to do!"
+                   END-IF
                  END-IF
                END-IF
              END-IF
@@ -186,21 +321,152 @@
            ACCEPT playerName
            DISPLAY "Welcome " playerName " Have fun!"
            .
-       
+
+      * ---------------------------------------------------------------
+      * Save / Load slots - one save file per player, keyed by name
+
+      * Point saveFileName at saveFileOwner's explicit save slot
+       BuildSaveFileName.
+           MOVE spaces TO saveFileName
+           STRING "project/save_" DELIMITED BY SIZE
+                  saveFileOwner DELIMITED BY SPACE
+                  ".txt" DELIMITED BY SIZE
+             INTO saveFileName
+           .
+
+      * Point saveFileName at saveFileOwner's auto-checkpoint slot
+       BuildCheckpointFileName.
+           MOVE spaces TO saveFileName
+           STRING "project/checkpoint_" DELIMITED BY SIZE
+                  saveFileOwner DELIMITED BY SPACE
+                  ".txt" DELIMITED BY SIZE
+             INTO saveFileName
+           .
+
+      * Remember this player's name in the save index so Load Game
+      * can list it later
+       AppendSaveIndex.
+           OPEN EXTEND saveIndex
+           MOVE playerName TO indexName
+           WRITE indexLine
+           CLOSE saveIndex
+           .
+
+      * Reset a saveList slot before re-reading the index
+       ResetSaveEntry.
+           MOVE spaces TO saveOwner(i)
+           .
+
+      * Load the distinct set of players with a save on record
+       ListSaves.
+           MOVE 0 TO saveCount
+           PERFORM ResetSaveEntry VARYING i FROM 1 BY 1 UNTIL i > 20
+           SET eofIdx TO FALSE
+           OPEN INPUT saveIndex
+           READ saveIndex AT END SET eofIdx TO TRUE END-READ
+           PERFORM UNTIL eofIdx
+             PERFORM CheckSaveSeen
+             READ saveIndex AT END SET eofIdx TO TRUE END-READ
+           END-PERFORM
+           CLOSE saveIndex
+           .
+
+      * Add indexName to saveList unless it is already on it
+       CheckSaveSeen.
+           MOVE 0 TO idxFound
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > saveCount
+             IF saveOwner(i) = indexName THEN
+               MOVE 1 TO idxFound
+             END-IF
+           END-PERFORM
+           IF NOT idxAlreadySeen AND saveCount < 20 THEN
+             ADD 1 TO saveCount
+             MOVE indexName TO saveOwner(saveCount)
+           END-IF
+           .
+
+      * Let the player pick one of the known saves, then load it
+       LoadGameMenu.
+           PERFORM ListSaves
+           DISPLAY "0 - Resume your auto-checkpoint"
+           IF saveCount > 0 THEN
+             DISPLAY "Select a saved game to load:"
+             PERFORM DispSaveEntry VARYING i FROM 1 BY 1
+               UNTIL i > saveCount
+           END-IF
+
+           MOVE 99 TO loadChoice
+           PERFORM UNTIL loadChoice = 0 OR
+      -                  (loadChoice > 0 AND <= saveCount)
+             DISPLAY "Enter the number of the save to load : "
+             ACCEPT loadChoice NO BEEP
+           END-PERFORM
+
+           IF loadChoice = 0 THEN
+             PERFORM BuildCheckpointFileName
+             PERFORM LoadGame
+             PERFORM BuildSaveFileName
+           ELSE
+             MOVE saveOwner(loadChoice) TO saveFileOwner
+             PERFORM BuildSaveFileName
+             PERFORM LoadGame
+
+      *      Loading someone else's save does not change who is
+      *      signed in, so point saveFileName back at our own slot
+             MOVE playerName TO saveFileOwner
+             PERFORM BuildSaveFileName
+           END-IF
+           .
+
+       DispSaveEntry.
+           DISPLAY i " - " saveOwner(i)
+           .
+
       * ---------------------------------------------------------------
       * New Game
        
        NewGame.
+           PERFORM SelectDifficulty
            PERFORM InitFields
            PERFORM AddMines
            PERFORM Play
            .
-       
+
+      * Choose the board size and mine count for the new game
+       SelectDifficulty.
+           MOVE 0 TO difficulty
+           DISPLAY "Select Difficulty"
+           DISPLAY "1 - Beginner     ( 9x 9 board, 10 mines)"
+           DISPLAY "2 - Intermediate (14x14 board, 40 mines)"
+           DISPLAY "3 - Expert       (18x18 board, 80 mines)"
+           ACCEPT difficulty NO BEEP
+
+           PERFORM UNTIL diffBeginner OR diffIntermediate OR diffExpert
+             DISPLAY "Error incorrect input. Try again"
+             ACCEPT difficulty NO BEEP
+           END-PERFORM
+
+           IF diffBeginner THEN
+             MOVE 09 TO numRows
+             MOVE 09 TO numCols
+             MOVE 10 TO totalMines
+           ELSE IF diffIntermediate THEN
+               MOVE 14 TO numRows
+               MOVE 14 TO numCols
+               MOVE 40 TO totalMines
+             ELSE
+               MOVE 18 TO numRows
+               MOVE 18 TO numCols
+               MOVE 80 TO totalMines
+             END-IF
+           END-IF
+           .
+
        InitFields.
            MOVE 0 To quit
-           MOVE 10 TO minesLeft
-           PERFORM ResetField VARYING i FROM 1 BY 1 UNTIL i > 10
-             AFTER j FROM 1 BY 1 UNTIL j > 10
+           MOVE totalMines TO minesToPlace
+           PERFORM ResetField VARYING i FROM 1 BY 1 UNTIL i > numRows
+             AFTER j FROM 1 BY 1 UNTIL j > numCols
            .
        
        ResetField.
@@ -210,39 +476,42 @@
        
       * Initialize MineField
        AddMines.
-      * We will generate 2 random numbers from 1-10
+      * We will generate 2 random numbers from 1-numRows/1-numCols
       * We fill them in row and column and try to add a mine
-           PERFORM UNTIL minesLeft <= 0
-             
+           PERFORM UNTIL minesToPlace <= 0
+
              PERFORM Randomizer
-             COMPUTE temp1 = randomNum / 10000000
-             MOVE temp1 TO ranRow
+             COMPUTE temp1 = randomNum / 100000
+             COMPUTE modDiv = temp1 / numRows
+             COMPUTE ranRow = temp1 - (modDiv * numRows)
              ADD 1 TO ranRow
-             
+
       *       Debug Random Row
       *       DISPLAY " randomNum " randomNum
       *       DISPLAY " temp " temp1
       *       DISPLAY " ranRow " ranRow
-             
+
              PERFORM Randomizer
-             COMPUTE temp1 = randomNum / 10000000
-             MOVE temp1 TO ranCol
+             COMPUTE temp1 = randomNum / 100000
+             COMPUTE modDiv = temp1 / numCols
+             COMPUTE ranCol = temp1 - (modDiv * numCols)
              ADD 1 TO ranCol
-             
+
       *       Debug Random Column
       *       DISPLAY " randomNum " randomNum
       *       DISPLAY " temp " temp1
       *       DISPLAY " ranCol " ranCol
-             
+
              IF NOT isMine(ranRow, ranCol) THEN
                SET isMine(ranRow, ranCol) TO TRUE
                PERFORM BlastArea
-               SUBTRACT 1 FROM minesLeft
+               SUBTRACT 1 FROM minesToPlace
              END-IF
-             
+
              MOVE 00 TO ranRow
              MOVE 00 TO ranCol
            END-PERFORM
+           MOVE totalMines TO minesLeft
            .
        
       * Edits the surrounding fields adding 1 to their value
@@ -251,8 +520,8 @@
            SUBTRACT 1 FROM ranCol GIVING tempCol
            PERFORM UNTIL tempRow >= ranRow + 2
              PERFORM UNTIL tempCol >= ranCol + 2
-               IF ( tempRow > 0 AND <= 10 ) AND
-      -           ( tempCol > 0 AND <= 10 )
+               IF ( tempRow > 0 AND <= numRows ) AND
+      -           ( tempCol > 0 AND <= numCols )
                  IF NOT isMine(tempRow, tempCol) THEN
                    MOVE mineField(tempRow, tempCol) TO tempVal
                    ADD 1 TO tempVal
@@ -271,24 +540,61 @@
       
       * Display Current Status of game
        DispMineField.
-           MOVE 1 TO i
-           PERFORM 10 TIMES
-               DISPLAY i "|" visiRow(i) " |"
-               ADD 1 To i
+           PERFORM CountRevealed
+           DISPLAY "Mines left: " minesLeft
+      -           "   Squares revealed: " revealedCount
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > numRows
+             DISPLAY i "|" WITH NO ADVANCING
+             PERFORM VARYING j FROM 1 BY 1 UNTIL j > numCols
+               DISPLAY visiCol(i, j) WITH NO ADVANCING
+             END-PERFORM
+             DISPLAY " |"
            END-PERFORM
-           DISPLAY "---------------------------------------------"
-           DISPLAY "    |01 |02 |03 |04 |05 |06 |07 |08 |09 |10 |"
+           PERFORM DispColumnHeader
            .
-       
+
+      * Count the squares that have been revealed (neither still
+      * hidden nor flagged) for the status line above the board
+       CountRevealed.
+           MOVE 0 TO revealedCount
+           PERFORM CountRevealedCell VARYING i FROM 1 BY 1
+             UNTIL i > numRows
+             AFTER j FROM 1 BY 1 UNTIL j > numCols
+           .
+
+       CountRevealedCell.
+           IF NOT isEmpty(i, j) AND NOT flagged(i, j) THEN
+             ADD 1 TO revealedCount
+           END-IF
+           .
+
       * Made for debugging purposes
        DispLayout.
-           MOVE 1 TO i
-           PERFORM 10 TIMES
-               DISPLAY i "|" mineRow(i) " |"
-               ADD 1 To i
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > numRows
+             DISPLAY i "|" WITH NO ADVANCING
+             PERFORM VARYING j FROM 1 BY 1 UNTIL j > numCols
+               DISPLAY mineCol(i, j) WITH NO ADVANCING
+             END-PERFORM
+             DISPLAY " |"
            END-PERFORM
-           DISPLAY "---------------------------------------------"
-           DISPLAY "    |01 |02 |03 |04 |05 |06 |07 |08 |09 |10 |"
+           PERFORM DispColumnHeader
+           .
+
+      * Column header shared by DispMineField and DispLayout
+      * The dash line is sized to match the "|nn " label row below it,
+      * which scales with numCols (4 chars per column, plus a leading
+      * 4-space margin and a trailing "|")
+       DispColumnHeader.
+           COMPUTE dashCount = ( 4 * numCols ) + 5
+           PERFORM VARYING j FROM 1 BY 1 UNTIL j >= dashCount
+             DISPLAY "-" WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY "-"
+           DISPLAY "    " WITH NO ADVANCING
+           PERFORM VARYING j FROM 1 BY 1 UNTIL j > numCols
+             DISPLAY "|" j " " WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY "|"
            .
        
       * ---------------------------------------------------------------
@@ -297,81 +603,267 @@
       * Game Loop, quits when you win or loose
       * DISPLAYS for debugging
        Play.
+           PERFORM GetStartTime
+           MOVE 0 TO moveCount
            PERFORM UNTIL quit > 0
              PERFORM DispMineField
              PERFORM GetCoords
       *       DISPLAY " COORDS DONE "
-             PERFORM Reveal
+             IF actionReveal THEN
+               PERFORM Reveal
+               ADD 1 TO moveCount
+             ELSE IF actionFlag THEN
+                 PERFORM ToggleFlag
+                 ADD 1 TO moveCount
+               END-IF
+             END-IF
       *       DISPLAY " REVEAL DONE "
+             IF moveCount >= checkpointEvery THEN
+               PERFORM AutoCheckpoint
+               MOVE 0 TO moveCount
+             END-IF
              PERFORM GameStatus
       *       DISPLAY " GAME STATUS DONE "
            END-PERFORM
+           PERFORM GetEndTime
            PERFORM Celebrate
            .
-      * User input coordinates or save
+
+      * Silently save progress to the player's checkpoint slot every
+      * few moves, separate from their explicit save, so a crash or
+      * an accidental quit can still be resumed from Load Game
+       AutoCheckpoint.
+           MOVE playerName TO saveFileOwner
+           PERFORM BuildCheckpointFileName
+           OPEN OUTPUT oldgame
+
+           MOVE numRows TO dimRowsOut
+           MOVE numCols TO dimColsOut
+           WRITE dimLine FROM tempDimLine END-WRITE
+
+           MOVE 1 TO i
+           MOVE 1 TO j
+           PERFORM numRows TIMES
+             PERFORM numCols TIMES
+               MOVE mineField(i, j) TO lineVal1(j)
+               ADD 1 TO j
+             END-PERFORM
+             WRITE line1 FROM tempLine END-WRITE
+             MOVE 1 TO j
+             ADD 1 TO i
+           END-PERFORM
+
+           MOVE 1 TO i
+           MOVE 1 TO j
+           PERFORM numRows TIMES
+             PERFORM numCols TIMES
+               MOVE visiField(i, j) TO lineVal1(j)
+               ADD 1 TO j
+             END-PERFORM
+             WRITE line1 FROM tempLine END-WRITE
+             MOVE 1 TO j
+             ADD 1 TO i
+           END-PERFORM
+
+           CLOSE oldgame
+           PERFORM BuildSaveFileName
+           .
+      * User chooses to reveal, flag/unflag, or save
        GetCoords.
-           DISPLAY "Enter the Coordinates or 0 to save."
+           MOVE 9 TO actionCode
+           PERFORM UNTIL actionReveal OR actionFlag OR actionSave
+             DISPLAY "1-Reveal  2-Flag/Unflag  0-Save : "
+             ACCEPT actionCode NO BEEP
+           END-PERFORM
+
+           IF actionSave THEN
+             PERFORM SaveGame
+             MOVE 0 TO coordX
+             MOVE 0 TO coordY
+           ELSE
+             PERFORM GetRow
+             PERFORM GetColumn
+           END-IF
+           .
+
+      * Accept the Row to act on
+       GetRow.
            MOVE 0 TO coordX
-           MOVE 0 TO coordY
-           
-      *     Accept Row or Save
-           PERFORM UNTIL coordX NOT = 0
+           PERFORM UNTIL coordX > 0 AND <= numRows
              DISPLAY "Enter the Row (Numbers on the left) : "
              ACCEPT coordX NO BEEP
-             PERFORM UNTIL coordX >= 0 AND <= 10
-               DISPLAY "Error: Incorrect input, must be between 0-10"
-               ACCEPT coordX NO BEEP
-             END-PERFORM
-             IF coordX = 0 THEN
-               PERFORM SaveGame
+             IF NOT (coordX > 0 AND <= numRows) THEN
+               DISPLAY "Error: must be between 1 and " numRows
              END-IF
            END-PERFORM
-           
-      *     Accept Column or Save
-           PERFORM UNTIL coordY NOT = 0
+           .
+
+      * Accept the Column to act on
+       GetColumn.
+           MOVE 0 TO coordY
+           PERFORM UNTIL coordY > 0 AND <= numCols
              DISPLAY "Enter the Column (Numbers on the bottom) : "
              ACCEPT coordY NO BEEP
-             PERFORM UNTIL coordY >= 0 AND <= 10
-               DISPLAY "Error: Incorrect input, must be between 0-10"
-               ACCEPT coordY NO BEEP
-             END-PERFORM
-             IF coordY = 0 THEN
-               PERFORM SaveGame
+             IF NOT (coordY > 0 AND <= numCols) THEN
+               DISPLAY "Error: must be between 1 and " numCols
              END-IF
            END-PERFORM
            .
-       
+
       * ---------------------------------------------------------------
       * Revealing Fields
-       
+
       * Reveal a square
        Reveal.
-           IF (coordX > 0 AND <= 10) AND (coordY > 0 AND <= 10)
-            IF isEmpty(coordX, coordY) THEN
-            MOVE mineField(coordX, coordY) TO visiField(coordX, coordY)
-             IF isZero(coordX, coordY) THEN
-               PERFORM CheckNext
+           MOVE "NOOP" TO mlOutcome
+           IF ( coordX > 0 AND <= numRows ) AND
+      -       ( coordY > 0 AND <= numCols )
+            IF flagged(coordX, coordY) THEN
+              DISPLAY "Error: that square is flagged. Unflag it first."
+              MOVE "BLOCKED" TO mlOutcome
+            ELSE
+             IF isEmpty(coordX, coordY) THEN
+             MOVE mineField(coordX, coordY) TO visiField(coordX, coordY)
+              IF isZero(coordX, coordY) THEN
+                PERFORM CheckNext
+              END-IF
+              IF explode(coordX, coordY) THEN
+                MOVE "MINE-HIT" TO mlOutcome
+              ELSE
+                MOVE "REVEALED" TO mlOutcome
+              END-IF
+             ELSE IF isZero(coordX, coordY)
+      -             OR isNumbered(coordX, coordY) THEN
+                 PERFORM Chord
+                 IF chordHitMine = 1 THEN
+                   MOVE "MINE-HIT" TO mlOutcome
+                 ELSE
+                   MOVE "CHORDED" TO mlOutcome
+                 END-IF
+               END-IF
              END-IF
             END-IF
            END-IF
+           PERFORM LogMove
+           .
+
+      * Re-entering an already-revealed numbered square: if the
+      * number of flagged neighbours matches the square's own number,
+      * auto-reveal every remaining unflagged, still-hidden neighbour
+       Chord.
+           MOVE 0 TO flagCount
+           MOVE 0 TO chordHitMine
+           SUBTRACT 1 FROM coordX GIVING chordRow
+           SUBTRACT 1 FROM coordY GIVING chordCol
+           PERFORM UNTIL chordRow >= coordX + 2
+             PERFORM UNTIL chordCol >= coordY + 2
+               IF ( chordRow > 0 AND <= numRows ) AND
+      -            ( chordCol > 0 AND <= numCols )
+                 IF flagged(chordRow, chordCol) THEN
+                   ADD 1 TO flagCount
+                 END-IF
+               END-IF
+               ADD 1 TO chordCol
+             END-PERFORM
+             ADD 1 TO chordRow
+             SUBTRACT 3 FROM chordCol
+           END-PERFORM
+
+           MOVE mineField(coordX, coordY) TO mineNum
+           IF flagCount = mineNum THEN
+             PERFORM ChordRevealArea
+           END-IF
+           .
+
+      * Reveal every unflagged hidden neighbour of the chorded square,
+      * flooding onward through CheckNext wherever one opens a zero
+       ChordRevealArea.
+           MOVE coordX TO origRow
+           MOVE coordY TO origCol
+           SUBTRACT 1 FROM origRow GIVING chordRow
+           SUBTRACT 1 FROM origCol GIVING chordCol
+           PERFORM UNTIL chordRow >= origRow + 2
+             PERFORM UNTIL chordCol >= origCol + 2
+               IF ( chordRow > 0 AND <= numRows ) AND
+      -            ( chordCol > 0 AND <= numCols )
+                 IF isEmpty(chordRow, chordCol) THEN
+                   IF isMine(chordRow, chordCol) THEN
+                     MOVE 1 TO chordHitMine
+                   END-IF
+                   MOVE chordRow TO coordX
+                   MOVE chordCol TO coordY
+                   MOVE mineField(chordRow, chordCol)
+      -              TO visiField(chordRow, chordCol)
+                   IF isZero(chordRow, chordCol) THEN
+                     PERFORM CheckNext
+                   END-IF
+                 END-IF
+               END-IF
+               ADD 1 TO chordCol
+             END-PERFORM
+             ADD 1 TO chordRow
+             SUBTRACT 3 FROM chordCol
+           END-PERFORM
+           MOVE origRow TO coordX
+           MOVE origCol TO coordY
+           .
+
+      * Mark or unmark a square as a suspected mine
+       ToggleFlag.
+           MOVE "NOOP" TO mlOutcome
+           IF ( coordX > 0 AND <= numRows ) AND
+      -       ( coordY > 0 AND <= numCols )
+            IF flagged(coordX, coordY) THEN
+              MOVE " " TO visiField(coordX, coordY)
+              ADD 1 TO minesLeft
+              MOVE "UNFLAGGED" TO mlOutcome
+            ELSE
+             IF isEmpty(coordX, coordY) THEN
+              IF minesLeft > 0 THEN
+               MOVE "F" TO visiField(coordX, coordY)
+               SUBTRACT 1 FROM minesLeft
+               MOVE "FLAGGED" TO mlOutcome
+              ELSE
+               DISPLAY "Error: no mines left to flag."
+              END-IF
+             ELSE
+               DISPLAY "Error: that square is already revealed."
+             END-IF
+            END-IF
+           END-IF
+           PERFORM LogMove
+           .
+
+      * Append one record to the move-by-move audit log, used by
+      * Reveal and ToggleFlag for every coordinate entry a player
+      * makes (not for saves, which are not a board move)
+       LogMove.
+           ACCEPT mlTime FROM TIME
+           MOVE playerName TO mlPlayer
+           MOVE coordX TO mlRow
+           MOVE coordY TO mlCol
+           OPEN EXTEND moveLog
+           WRITE moveLogLine FROM moveLogRec
+           CLOSE moveLog
            .
        
       * In case of 0 also reveal neighbouring squares
        CheckNext.
            PERFORM CheckBlastArea
-           PERFORM 5 TIMES
-             PERFORM CheckAll VARYING i FROM 1 BY 1 UNTIL i > 10
-               AFTER j FROM 1 BY 1 UNTIL j > 10
+           COMPUTE floodPasses = numRows + numCols
+           PERFORM floodPasses TIMES
+             PERFORM CheckAll VARYING i FROM 1 BY 1 UNTIL i > numRows
+               AFTER j FROM 1 BY 1 UNTIL j > numCols
            END-PERFORM
            .
-       
+
        CheckBlastArea.
            SUBTRACT 1 FROM coordX GIVING tempRow
            SUBTRACT 1 FROM coordY GIVING tempCol
            PERFORM UNTIL tempRow >= coordX + 2
              PERFORM UNTIL tempCol >= coordY + 2
-               IF ( tempRow > 0 AND <= 10 ) AND
-      -           ( tempCol > 0 AND <= 10 )
+               IF ( tempRow > 0 AND <= numRows ) AND
+      -           ( tempCol > 0 AND <= numCols )
                  IF isEmpty(tempRow, tempCol) THEN
        MOVE mineField(tempRow, tempCol) TO visiField(tempRow, tempCol)
                  END-IF
@@ -382,7 +874,7 @@
              SUBTRACT 3 FROM tempCol
            END-PERFORM
            .
-       
+
        CheckAll.
            IF isZero(i, j) THEN
              MOVE i TO coordX
@@ -390,11 +882,11 @@
              PERFORM CheckBlastArea
            END-IF
            .
-       
+
       * Reveal all squares
        RevealAll.
-           PERFORM RevealAllLoop VARYING i FROM 1 BY 1 UNTIL i > 10
-             AFTER j FROM 1 BY 1 UNTIL j > 10
+           PERFORM RevealAllLoop VARYING i FROM 1 BY 1 UNTIL i > numRows
+             AFTER j FROM 1 BY 1 UNTIL j > numCols
            .
              
        RevealAllLoop.
@@ -407,51 +899,145 @@
       * Load Game
        
        LoadGame.
-           DISPLAY " LOADING "
-           OPEN INPUT oldgame
-      * Move first 10 lines to mineField
-      * Represents where the mines were
-           MOVE 1 TO i
-           MOVE 1 TO j
-           PERFORM 10 TIMES
+           PERFORM ValidateOldGame
+           IF NOT saveValid THEN
+             DISPLAY "Error: saved game file is invalid or corrupted."
+             DISPLAY "Returning to the menu."
+           ELSE
+             DISPLAY " LOADING "
+             OPEN INPUT oldgame
+      * First line carries the board size the game was saved with
              READ oldgame AT END SET eof1 TO TRUE END-READ
-             PERFORM 10 TIMES
-               MOVE oldValue(j) TO mineField(i, j)
-               ADD 1 TO j
-             END-PERFORM
+             MOVE dimRows TO numRows
+             MOVE dimCols TO numCols
+      * Move the next numRows lines to mineField
+      * Represents where the mines were
+             MOVE 1 TO i
              MOVE 1 TO j
-             ADD 1 TO i
-           END-PERFORM
-      * Move the Last 10 lines to the visible Field
-      * Represents the players progress when he saved
-           MOVE 1 TO i
-           MOVE 1 TO j
-           PERFORM 10 TIMES
-             READ oldgame AT END SET eof1 TO TRUE END-READ
-             PERFORM 10 TIMES
-               MOVE oldValue(j) TO visiField(i, j)
-               ADD 1 TO j
+             PERFORM numRows TIMES
+               READ oldgame AT END SET eof1 TO TRUE END-READ
+               PERFORM numCols TIMES
+                 MOVE oldValue(j) TO mineField(i, j)
+                 ADD 1 TO j
+               END-PERFORM
+               MOVE 1 TO j
+               ADD 1 TO i
              END-PERFORM
+      * Move the Last numRows lines to the visible Field
+      * Represents the players progress when he saved
+             MOVE 1 TO i
              MOVE 1 TO j
-             ADD 1 TO i
-           END-PERFORM
-           CLOSE oldgame
-           DISPLAY " GAME LOADED "
+             PERFORM numRows TIMES
+               READ oldgame AT END SET eof1 TO TRUE END-READ
+               PERFORM numCols TIMES
+                 MOVE oldValue(j) TO visiField(i, j)
+                 ADD 1 TO j
+               END-PERFORM
+               MOVE 1 TO j
+               ADD 1 TO i
+             END-PERFORM
+             CLOSE oldgame
+             PERFORM CountLoadedMines
+             MOVE 0 TO quit
+             MOVE 0 TO moveCount
+             DISPLAY " GAME LOADED "
       * Game Loaded - Time to play :)
-           PERFORM Play
+             PERFORM Play
+           END-IF
            .
-       
+
+      * Derive totalMines/minesLeft from the board just loaded,
+      * instead of trusting whatever difficulty the last New Game
+      * happened to leave them at
+       CountLoadedMines.
+           MOVE 0 TO loadMineCount
+           MOVE 0 TO loadFlagCount
+           PERFORM CountLoadedMinesCell VARYING i FROM 1 BY 1
+             UNTIL i > numRows
+             AFTER j FROM 1 BY 1 UNTIL j > numCols
+           MOVE loadMineCount TO totalMines
+           COMPUTE minesLeft = loadMineCount - loadFlagCount
+           .
+
+       CountLoadedMinesCell.
+           IF isMine(i, j) THEN
+             ADD 1 TO loadMineCount
+           END-IF
+           IF flagged(i, j) THEN
+             ADD 1 TO loadFlagCount
+           END-IF
+           .
+
+      * Read the whole save file ahead of LoadGame trusting it:
+      * confirm the dimension line gives a sane board size, that
+      * there are exactly the right number of mine/visibility lines
+      * for that size, and that every character on those lines is
+      * one this program actually writes
+       ValidateOldGame.
+           MOVE 1 TO validOk
+           MOVE 0 TO actualLines
+           SET eof1 TO FALSE
+           OPEN INPUT oldgame
+           READ oldgame AT END SET eof1 TO TRUE END-READ
+           IF eof1 THEN
+             MOVE 0 TO validOk
+           ELSE IF NOT ((dimRows > 0 AND <= 20) AND
+      -                  (dimCols > 0 AND <= 20)) THEN
+               MOVE 0 TO validOk
+             ELSE
+               COMPUTE expectedLines = (dimRows * 2) + 1
+               MOVE 1 TO actualLines
+               READ oldgame AT END SET eof1 TO TRUE END-READ
+               PERFORM UNTIL eof1
+                 ADD 1 TO actualLines
+                 IF actualLines <= (dimRows + 1) THEN
+                   PERFORM CheckMineChar VARYING checkCol FROM 1 BY 1
+                     UNTIL checkCol > dimCols
+                 ELSE
+                   PERFORM CheckVisiChar VARYING checkCol FROM 1 BY 1
+                     UNTIL checkCol > dimCols
+                 END-IF
+                 READ oldgame AT END SET eof1 TO TRUE END-READ
+               END-PERFORM
+               IF actualLines NOT = expectedLines THEN
+                 MOVE 0 TO validOk
+               END-IF
+             END-IF
+           END-IF
+           CLOSE oldgame
+           .
+
+      * A mine-layout character must be a digit 0-8 or "M"
+       CheckMineChar.
+           IF NOT validMineChar(checkCol) THEN
+             MOVE 0 TO validOk
+           END-IF
+           .
+
+      * A visibility character must additionally allow blank or "F"
+       CheckVisiChar.
+           IF NOT validVisiChar(checkCol) THEN
+             MOVE 0 TO validOk
+           END-IF
+           .
+
       * ---------------------------------------------------------------
       * Save Game
-       
+
        SaveGame.
            DISPLAY " SAVING "
+           MOVE playerName TO saveFileOwner
+           PERFORM BuildSaveFileName
            OPEN OUTPUT oldgame
-           
+
+           MOVE numRows TO dimRowsOut
+           MOVE numCols TO dimColsOut
+           WRITE dimLine FROM tempDimLine END-WRITE
+
            MOVE 1 TO i
            MOVE 1 TO j
-           PERFORM 10 TIMES
-             PERFORM 10 TIMES
+           PERFORM numRows TIMES
+             PERFORM numCols TIMES
                MOVE mineField(i, j) TO lineVal1(j)
                ADD 1 TO j
              END-PERFORM
@@ -459,39 +1045,55 @@
              MOVE 1 TO j
              ADD 1 TO i
            END-PERFORM
-           
+
            MOVE 1 TO i
            MOVE 1 TO j
-           PERFORM 10 TIMES
-             PERFORM 10 TIMES
-               MOVE visiField(i, j) TO lineVal1(j) 
+           PERFORM numRows TIMES
+             PERFORM numCols TIMES
+               MOVE visiField(i, j) TO lineVal1(j)
                ADD 1 TO j
              END-PERFORM
              WRITE line1 FROM tempLine END-WRITE
              MOVE 1 TO j
              ADD 1 TO i
            END-PERFORM
-           
+
            CLOSE oldgame
-           
+           PERFORM AppendSaveIndex
+
            DISPLAY " GAME SAVED "
            .
-       
+
       * ---------------------------------------------------------------
       * Highscores
        
-       Highscores.
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-             DISPLAY " HIGHSCORES "
+       DispHighscores.
+           PERFORM LoadScores
+           DISPLAY " HIGHSCORES "
+           PERFORM DispHighscoreRow VARYING i FROM 1 BY 1 UNTIL i > 5
+           .
+
+      * Skip slots that still hold the no-record sentinel instead of
+      * printing it to the player
+       DispHighscoreRow.
+           IF pScore(i) NOT = 999999 THEN
              DISPLAY player(i) " - " pScore(i)
-           END-PERFORM
+           END-IF
            .
-       
+
+      * Reset a highTable slot to the no-record sentinel
+       ResetHighRow.
+           MOVE spaces TO player(i)
+           MOVE 999999 TO pScore(i)
+           .
+
        LoadScores.
+           PERFORM ResetHighRow VARYING i FROM 1 BY 1 UNTIL i > 6
            MOVE 1 To i
+           SET eof2 TO FALSE
            OPEN INPUT highscores
            READ highscores AT END SET eof2 TO TRUE END-READ
-           PERFORM UNTIL eof2
+           PERFORM UNTIL eof2 OR i > 5
              MOVE highName TO player(i)
              MOVE hScore TO pScore(i)
              ADD 1 To i
@@ -499,7 +1101,7 @@
            END-PERFORM
            CLOSE highscores
            .
-       
+
        WriteScores.
            OPEN OUTPUT highscores
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
@@ -509,39 +1111,52 @@
            END-PERFORM
            CLOSE highscores
            .
-       
+
        GetStartTime.
            ACCEPT stime FROM TIME
            .
-       
+
        GetEndTime.
            ACCEPT etime FROM TIME
            .
-       
-       isNewRec.
-           DISPLAY " NOTHING "
+
+      * Insert the just-finished game's time into the ranked table
+      * and persist the new top 5 to scores.txt
+       RecordScore.
+           PERFORM ConvertToSec
+           PERFORM LoadScores
+           MOVE playerName TO player(6)
+           MOVE rtime TO pScore(6)
+           MOVE 2 TO mini
+           PERFORM BubbleMain
+           PERFORM WriteScores
            .
-       
+
        BubbleGo.
-           MOVE 0 TO check1
-           PERFORM VARYING i FROM 10 BY -1 UNTIL i < mini
+           MOVE 0 TO swapped
+           PERFORM VARYING i FROM 6 BY -1 UNTIL i < mini
              IF pScore(i) < pScore(i - 1) THEN
                MOVE pScore(i) TO temp2
                MOVE pScore(i - 1) TO pScore(i)
                MOVE temp2 TO pScore(i - 1)
-               MOVE 1 TO check1
+               MOVE player(i) TO tempName
+               MOVE player(i - 1) TO player(i)
+               MOVE tempName TO player(i - 1)
+               MOVE 1 TO swapped
              END-IF
            END-PERFORM
            ADD 1 TO mini
            ADD 1 TO j
            .
-       
+
        BubbleMain.
            MOVE 1 TO j
-           PERFORM BubbleGo UNTIL j > 9 OR check NOT = 1
+           MOVE 1 TO swapped
+           PERFORM BubbleGo UNTIL j > 5 OR swapped NOT = 1
            .
-       
+
        ConvertToSec.
+           MOVE 0 TO rtime
            COMPUTE stime = ( etime - stime )
            COMPUTE caltime = ( stime / 100 )
            ADD caltime TO rtime
@@ -558,8 +1173,8 @@
        GameStatus.
            MOVE 0 TO check1
            MOVE 0 TO check2
-           PERFORM isGameOver VARYING i FROM 1 BY 1 UNTIL i > 10
-             AFTER j FROM 1 BY 1 UNTIL j > 10
+           PERFORM isGameOver VARYING i FROM 1 BY 1 UNTIL i > numRows
+             AFTER j FROM 1 BY 1 UNTIL j > numCols
            IF check1 = 1 THEN
              MOVE 1 TO quit
            END-IF
@@ -572,7 +1187,8 @@
            IF explode(i, j) THEN
              MOVE 1 TO check1
            END-IF
-           IF isEmpty(i, j) AND NOT isMine(i, j) THEN
+           IF (isEmpty(i, j) OR flagged(i, j)) AND NOT isMine(i, j)
+      -       THEN
              MOVE 1 TO check2
            END-IF
            .
@@ -587,6 +1203,79 @@
            ELSE IF quit = 2 THEN
                DISPLAY "****CONGRATULATIONS!****"
                DISPLAY "***YOU BEAT THE GAME!***"
+               PERFORM RecordScore
+               DISPLAY "Your time has been saved to the highscores."
              END-IF
            END-IF
-           .
\ No newline at end of file
+           PERFORM UpdateStats
+           .
+
+      * ---------------------------------------------------------------
+      * End-of-session statistics, correlating scores.txt (completed
+      * games) with stats.txt (games played/won) and saves.idx
+      * (players with a save on file)
+
+      * Record one more finished game (win or loss) to stats.txt
+       UpdateStats.
+           SET eofStats TO FALSE
+           OPEN INPUT statsFile
+           READ statsFile AT END SET eofStats TO TRUE END-READ
+           IF eofStats THEN
+             MOVE 0 TO gamesPlayedF
+             MOVE 0 TO gamesWonF
+           END-IF
+           CLOSE statsFile
+
+           ADD 1 TO gamesPlayedF
+           IF quit = 2 THEN
+             ADD 1 TO gamesWonF
+           END-IF
+
+           OPEN OUTPUT statsFile
+           WRITE statsLine
+           CLOSE statsFile
+           .
+
+      * Count the highTable slots that hold a real completed time
+       CountWin.
+           IF pScore(i) NOT = 999999 THEN
+             ADD 1 TO winCount
+           END-IF
+           .
+
+       DispStatistics.
+           SET eofStats TO FALSE
+           OPEN INPUT statsFile
+           READ statsFile AT END SET eofStats TO TRUE END-READ
+           CLOSE statsFile
+           IF eofStats THEN
+             MOVE 0 TO gamesPlayedF
+             MOVE 0 TO gamesWonF
+           END-IF
+
+           MOVE 0 TO winRate
+           IF gamesPlayedF > 0 THEN
+             COMPUTE winRate = (gamesWonF * 100) / gamesPlayedF
+           END-IF
+
+           PERFORM LoadScores
+           MOVE 0 TO winCount
+           PERFORM CountWin VARYING i FROM 1 BY 1 UNTIL i > 5
+           PERFORM ListSaves
+
+           DISPLAY "==== Session Statistics ===="
+           DISPLAY "Games played                 : " gamesPlayedF
+           DISPLAY "Games won                    : " gamesWonF
+           DISPLAY "Win rate (percent)           : " winRate
+           DISPLAY "Players with a save on file  : " saveCount
+           IF winCount = 0 THEN
+             DISPLAY "Best completed time (secs)   : n/a"
+             DISPLAY "Median completed time (secs) : n/a"
+           ELSE
+             MOVE pScore(1) TO bestTime
+             COMPUTE medianIdx = (winCount + 1) / 2
+             MOVE pScore(medianIdx) TO medianTime
+             DISPLAY "Best completed time (secs)   : " bestTime
+             DISPLAY "Median completed time (secs) : " medianTime
+           END-IF
+           .
